@@ -1,130 +1,987 @@
-       IDENTIFICATION DIVISION.
-      *=======================*
-       PROGRAM-ID.   RSPRG002.
-      *AUTHOR.       ALVARO PEREIRA DO NASCIMENTO.
-      *DATE-WRITTEN. 26/03/2019.
-      *--------------------------------------------------------------*
-      * DISCIPLINA PROGRAMACAO MAINFRAME
-      *--------------------------------------------------------------*
-      * OBJETIVO: RECEBER DADOS DA SYSIN(ACCEPT)
-      *           CALCULAR A MEDIA ARITMETICA BIMESTRAL
-      *--------------------------------------------------------------*
-      *------------------> HISTORICO - MANUTENCAO <------------------*
-      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
-      * ------  -------  ------  ------  -------------------------   *
-      *  V01    03/2019  010001  SISTEMA MOSTRA SYSOUT
-      *--------------------------------------------------------------*
-       ENVIRONMENT DIVISION.
-      *====================*
-       CONFIGURATION SECTION.
-      *---------------------*
-       SPECIAL-NAMES.
-           DECIMAL-POINT IS COMMA
-           CURRENCY SIGN IS "R$ " WITH PICTURE SYMBOL "$"
-           .
-       INPUT-OUTPUT SECTION.
-      *---------------------*
-       DATA DIVISION.
-      *=============*
-       FILE SECTION.
-      *------------*
-       WORKING-STORAGE SECTION.
-      *-----------------------*
-       01  FILLER                 PIC X(35)        VALUE
-           '**** INICIO DA WORKING-STORAGE ****'.
-
-      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
-       01  WS-AREA-AUX.
-           05  WS-FIM                 PIC X(01).
-           05  AS-NUMERO-IN           PIC 9(04).
-           05  AS-MEDIA               PIC 9(02)V99.
-           05  AS-SEXO-IN             PIC X(01).
-           05  AS-IDADE-IN            PIC 9(02).
-           05  AS-CURSO-IN            PIC X(12).
-           05  AS-NOTAA1-IN           PIC 9(02)V99.
-           05  AS-NOTAA2-IN           PIC 9(02)V99.
-           05  AS-RESGISTRO           PIC 9(02).
-           05  AS-SEXM                PIC X(01).
-
-      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
-
-       01  WS-REG-SYSOUT.
-           05 WS-NUM              PIC 9(04).
-           FILLER                 PIC X(01).
-           05 WS-NOM              PIC X(20).
-           FILLER                 PIC X(01).
-           05 WS-SEX              PIC X(01).
-           FILLER                 PIC X(01).
-           05 WS-IDA              PIC 9(02).
-           FILLER                 PIC X(01).
-           05 WS-CUR              PIC X(12).
-           FILLER                 PIC X(01).
-           05 WS-NOT1-IN          PIC Z9V99.
-           FILLER                 PIC X(01).
-           05 WS-NOT2-IN          PIC Z9V99.
-           FILLER                 PIC X(01).
-           WS-MED                 PIC Z9V99.
-
-       01  FILLER                 PIC X(35)        VALUE
-           '****** FIM DA WORKING-STORAGE *****'.
-      *
-       PROCEDURE DIVISION.
-      *==================*
-      *--------------------------------------------------------------*
-      *    PROCESSO PRINCIPAL
-      *--------------------------------------------------------------*
-       000-RSPRG002.
-
-           PERFORM 010-INICIAR
-           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
-           PERFORM 090-TERMINAR
-           STOP RUN
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS INICIAIS
-      *--------------------------------------------------------------*
-       010-INICIAR.
-
-           PERFORM 025-LER-SYSIN
-           .
-      *--------------------------------------------------------------*
-      *    LEITURA DADOS DA SYSIN
-      *--------------------------------------------------------------*
-       025-LER-SYSIN.
-
-           ACCEPT WS-REG-SYSIN  FROM SYSIN
-
-           IF WS-REG-SYSIN = ALL '9'
-              MOVE   'S'     TO  WS-FIM
-           ELSE
-              ADD 1  TO WS-CTLIDO
-           END-IF
-           .
-      *--------------------------------------------------------------*
-      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
-      *--------------------------------------------------------------*
-       030-PROCESSAR.
-
-           COMPUTE WS-MED = (AS-NOTAA1 + WS-NOTAA2) / 2
-           DISPLAY WS-REG-SYSOUT
-           DISPLAY WS-MEDIA
-           ADD 1  TO AS-REGISTRO
-           IF   AS-SEXO-IN  = 'M'
-             ADD 1 TO AS-SEXM
-           PERFORM 025-LER-SYSIN
-           .
-      *--------------------------------------------------------------*
-      *    PROCEDIMENTOS FINAIS
-      *--------------------------------------------------------------*
-       090-TERMINAR.
-
-           DISPLAY ' *========================================*'
-           DISPLAY ' *   TOTAIS DE CONTROLE - RSPRG002        *'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
-           DISPLAY ' *========================================*'
-           DISPLAY ' *----------------------------------------*'
-           DISPLAY ' *      TERMINO NORMAL DO RSPRG002        *'
-           DISPLAY ' *----------------------------------------*'
-           .
-      *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   RSPRG002.
+      *AUTHOR.       ALVARO PEREIRA DO NASCIMENTO.
+      *DATE-WRITTEN. 26/03/2019.
+      *--------------------------------------------------------------*
+      * DISCIPLINA PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: RECEBER DADOS DA SYSIN(ACCEPT)
+      *           CALCULAR A MEDIA ARITMETICA BIMESTRAL
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    03/2019  010001  SISTEMA MOSTRA SYSOUT
+      *  V02    08/2026  010002  INCLUIDA SITUACAO DO ALUNO (APROVADO/
+      *                          RECUPERACAO/REPROVADO) NO WS-REG-SYSOUT
+      *  V03    08/2026  010003  SUBTOTAIS POR CURSO NO 090-TERMINAR
+      *  V04    08/2026  010004  GRAVACAO DO RESULTADO NO ARQUIVO SAIDA
+      *  V05    08/2026  010005  VALIDACAO DA SYSIN E LISTAGEM DE
+      *                          EXCECOES (ARQ-EXCECAO)
+      *  V06    08/2026  010006  CHECKPOINT/RESTART DA LEITURA DA
+      *                          SYSIN (ARQ-CHECKPT)
+      *  V07    08/2026  010007  CONTAGEM DE SEXO FEMININO E
+      *                          ESTATISTICAS DE IDADE NO 090-TERMINAR
+      *  V08    08/2026  010009  CALCULO DA BOLSA DE INCENTIVO (R$) NO
+      *                          WS-REG-SYSOUT
+      *  V09    08/2026  010010  EXTRATO CSV (ARQ-EXTRATO) PARA O
+      *                          SISTEMA DE REGISTROS ACADEMICOS
+      *  V10    08/2026  010011  INCLUSAO DO ARQUIVO MESTRE DE ALUNOS
+      *                          (ARQ-MESTRE) - HISTORICO POR TERMO
+      *  V11    08/2026  010012  CORRECOES DE REVISAO: EXTEND DAS
+      *                          SAIDAS NO RESTART, CONFERENCIA DO
+      *                          ALUNO NO PONTO DE RESTART, CHECKPOINT
+      *                          POR POSICAO INDEPENDENTE DA VALIDADE,
+      *                          VALOR EDITADO NA LISTAGEM DE EXCECOES,
+      *                          ESTOURO DA TABELA DE CURSOS E SUBTO-
+      *                          TAL DE RECUPERACAO POR CURSO
+      *  V12    08/2026  010013  RANKING/QUADRO DE HONRA POR CURSO NO
+      *                          090-TERMINAR; CHECKPOINT PASSA A SER
+      *                          UM INSTANTANEO COMPLETO DOS TOTAIS DE
+      *                          CONTROLE (NAO SO A POSICAO DA SYSIN),
+      *                          PARA QUE UM RESTART RETOME OS SUBTO-
+      *                          TAIS JA ACUMULADOS; NOTA NAO NUMERICA
+      *                          NA SYSIN NAO PASSA MAIS PELO CAMPO
+      *                          EDITADO WS-EXC-NOTA-ED; WS-BOLSA
+      *                          DEIXA DE SER UM $ FLUTUANTE (EVITA
+      *                          AMBIGUIDADE COM CURRENCY SIGN DE 3
+      *                          POSICOES)
+      *  V13    08/2026  010014  ARQ-CHECKPT E ZERADO EM 090-TERMINAR
+      *                          QUANDO A EXECUCAO TERMINA NORMALMENTE,
+      *                          PARA QUE A PROXIMA EXECUCAO (PROXIMO
+      *                          TERMO) NAO HERDE UM PONTO DE RESTART
+      *                          DE UMA EXECUCAO JA CONCLUIDA; FALHA NA
+      *                          ABERTURA DOS ARQUIVOS E DESSINCRONIA
+      *                          NO RESTART AGORA ARMAM WS-SW-ABEND E
+      *                          RETURN-CODE NAO-ZERO EM VEZ DE UM
+      *                          TERMINO QUE PARECE NORMAL; CURRENCY
+      *                          SIGN REDUZIDO A "R" (1 CARACTERE, EM
+      *                          VEZ DE "R$ " COM 3) - A REGRA DE
+      *                          EXPANSAO DE LARGURA DO SIMBOLO SO SE
+      *                          APLICA A UM CURRENCY SIGN COM MAIS DE
+      *                          1 CARACTERE; IDADE DA SYSIN
+      *                          PASSA A SER VALIDADA; GRAVACOES NOS
+      *                          ARQUIVOS DE SAIDA PASSAM A CONFERIR O
+      *                          FILE STATUS
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           CURRENCY SIGN IS "R" WITH PICTURE SYMBOL "$"
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+           SELECT ARQ-SAIDA       ASSIGN TO SAIDA
+                  FILE STATUS  IS WS-FS-SAIDA.
+
+           SELECT ARQ-EXCECAO     ASSIGN TO EXCECAO
+                  FILE STATUS  IS WS-FS-EXCECAO.
+
+           SELECT ARQ-CHECKPT     ASSIGN TO CHECKPT
+                  FILE STATUS  IS WS-FS-CHECKPT.
+
+           SELECT ARQ-EXTRATO     ASSIGN TO EXTRATO
+                  FILE STATUS  IS WS-FS-EXTRATO.
+
+           SELECT ARQ-MESTRE      ASSIGN TO MESTRE
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS MF-NUMERO
+                  FILE STATUS   IS WS-FS-MESTRE.
+      *
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *-----> SAIDA - REGISTRO DO ALUNO PARA O SISTEMA DE NOTAS
+       FD  ARQ-SAIDA
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-SAIDA                 PIC X(78).
+
+      *-----> SAIDA - LISTAGEM DE EXCECOES DA SYSIN
+       FD  ARQ-EXCECAO
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-EXCECAO               PIC X(63).
+
+      *-----> CHECKPOINT DE RESTART DA LEITURA DA SYSIN - GRAVA UM
+      *       INSTANTANEO COMPLETO DOS TOTAIS DE CONTROLE ACUMULADOS
+      *       ATE O PONTO DE CHECKPOINT (NAO SO A POSICAO NA SYSIN),
+      *       PARA QUE UM RESTART RETOME OS SUBTOTAIS DE CURSO, SEXO,
+      *       IDADE E RANKING JA ACUMULADOS EM VEZ DE REINICIA-LOS
+      *       ZERADOS
+       FD  ARQ-CHECKPT
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-CHECKPT.
+           05  WS-CKPT-REG-LIDOS         PIC 9(06).
+           05  WS-CKPT-REG-ULTNUM        PIC 9(04).
+           05  WS-CKPT-REG-REJEITADOS    PIC 9(06).
+           05  WS-CKPT-REG-RESGISTRO     PIC 9(06).
+           05  WS-CKPT-REG-SEXM          PIC 9(06).
+           05  WS-CKPT-REG-SEXF          PIC 9(06).
+           05  WS-CKPT-REG-IDADES.
+               10  WS-CKPT-IDADE-MIN-G       PIC 9(02).
+               10  WS-CKPT-IDADE-MAX-G       PIC 9(02).
+               10  WS-CKPT-IDADE-SOMA-G      PIC 9(08).
+               10  WS-CKPT-IDADE-MED-G       PIC 9(02)V99.
+               10  WS-CKPT-IDADE-MIN-M       PIC 9(02).
+               10  WS-CKPT-IDADE-MAX-M       PIC 9(02).
+               10  WS-CKPT-IDADE-SOMA-M      PIC 9(08).
+               10  WS-CKPT-IDADE-MED-M       PIC 9(02)V99.
+               10  WS-CKPT-IDADE-MIN-F       PIC 9(02).
+               10  WS-CKPT-IDADE-MAX-F       PIC 9(02).
+               10  WS-CKPT-IDADE-SOMA-F      PIC 9(08).
+               10  WS-CKPT-IDADE-MED-F       PIC 9(02)V99.
+           05  WS-CKPT-REG-CURSOS.
+               10  WS-CKPT-QTD-CURSOS        PIC 9(04).
+               10  WS-CKPT-TAB-CURSO         OCCURS 50 TIMES.
+                   15  WS-CKPT-TC-CURSO          PIC X(12).
+                   15  WS-CKPT-TC-QTDE           PIC 9(06).
+                   15  WS-CKPT-TC-APROVADOS      PIC 9(06).
+                   15  WS-CKPT-TC-RECUPERACAO    PIC 9(06).
+                   15  WS-CKPT-TC-REPROVADOS     PIC 9(06).
+                   15  WS-CKPT-TC-SOMA-MED       PIC 9(06)V99.
+           05  WS-CKPT-REG-ALUNOS.
+               10  WS-CKPT-QTD-ALUNOS        PIC 9(04).
+               10  WS-CKPT-TAB-ALUNO         OCCURS 200 TIMES.
+                   15  WS-CKPT-TA-NUM            PIC 9(04).
+                   15  WS-CKPT-TA-NOM            PIC X(20).
+                   15  WS-CKPT-TA-CURSO          PIC X(12).
+                   15  WS-CKPT-TA-MED            PIC 9(02)V99.
+
+      *-----> EXTRATO CSV (DELIMITADO POR ';') PARA O SISTEMA DE
+      *       REGISTROS ACADEMICOS - LAYOUT DO REGISTRO:
+      *         POS 01-04  NUMERO DO ALUNO          9(04)
+      *         POS 05     DELIMITADOR ';'
+      *         POS 06-25  NOME DO ALUNO             X(20)
+      *         POS 26     DELIMITADOR ';'
+      *         POS 27-38  CURSO (TURMA)             X(12)
+      *         POS 39     DELIMITADOR ';'
+      *         POS 40-43  NOTA DO 1O BIMESTRE       9(02)V99
+      *         POS 44     DELIMITADOR ';'
+      *         POS 45-48  NOTA DO 2O BIMESTRE       9(02)V99
+      *         POS 49     DELIMITADOR ';'
+      *         POS 50-53  MEDIA BIMESTRAL           9(02)V99
+       FD  ARQ-EXTRATO
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-EXTRATO                PIC X(53).
+
+      *-----> MESTRE DE ALUNOS - UM REGISTRO POR ALUNO (WS-NUM), COM
+      *       O HISTORICO ACUMULADO DE TERMOS JA PROCESSADOS. LIDO E
+      *       ATUALIZADO (GRAVADO/REGRAVADO) A CADA EXECUCAO, DE MODO
+      *       QUE A NOTA E A MEDIA DO ALUNO SE MANTENHAM ENTRE TERMOS.
+       FD  ARQ-MESTRE
+           LABEL RECORDS ARE STANDARD.
+       01  REG-MESTRE.
+           05  MF-NUMERO              PIC 9(04).
+           05  MF-NOME                PIC X(20).
+           05  MF-SEXO                PIC X(01).
+           05  MF-IDADE               PIC 9(02).
+           05  MF-CURSO               PIC X(12).
+           05  MF-QTD-TERMOS          PIC 9(04).
+           05  MF-ULT-NOTA1           PIC 9(02)V99.
+           05  MF-ULT-NOTA2           PIC 9(02)V99.
+           05  MF-ULT-MEDIA           PIC 9(02)V99.
+           05  MF-MEDIA-HISTORICA     PIC 9(02)V99.
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)        VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-FIM                 PIC X(01).
+           05  WS-SW-ABEND            PIC X(01)    VALUE 'N'.
+               88  RUN-ABENDED                  VALUE 'S'.
+               88  RUN-OK                        VALUE 'N'.
+           05  WS-FS-SAIDA            PIC X(02)    VALUE ZEROS.
+           05  WS-FS-EXCECAO          PIC X(02)    VALUE ZEROS.
+           05  WS-FS-CHECKPT          PIC X(02)    VALUE ZEROS.
+           05  WS-FS-EXTRATO          PIC X(02)    VALUE ZEROS.
+           05  WS-FS-MESTRE           PIC X(02)    VALUE ZEROS.
+           05  WS-CKPT-N              PIC 9(04)    VALUE 0100.
+           05  WS-CKPT-ULT-LIDO       PIC 9(06)    VALUE ZEROS.
+           05  WS-CKPT-QUOC           PIC 9(06).
+           05  WS-CKPT-REM            PIC 9(04).
+           05  WS-CTLIDO              PIC 9(06)    VALUE ZEROS.
+           05  WS-CTL-REJEITADOS      PIC 9(06)    VALUE ZEROS.
+           05  AS-RESGISTRO           PIC 9(06)    VALUE ZEROS.
+           05  AS-SEXM                PIC 9(06)    VALUE ZEROS.
+           05  AS-SEXF                PIC 9(06)    VALUE ZEROS.
+           05  WS-MED-N               PIC 9(02)V99.
+           05  WS-MEDIA-CURSO         PIC ZZ9,99.
+           05  WS-VALOR-PONTO         PIC 9(03)V99 VALUE 050,00.
+           05  WS-BOLSA-N             PIC 9(03)V99 VALUE ZEROS.
+           05  WS-SW-VALIDO           PIC X(01)    VALUE 'S'.
+               88  REGISTRO-VALIDO              VALUE 'S'.
+               88  REGISTRO-INVALIDO            VALUE 'N'.
+           05  WS-SW-CURSO-OK         PIC X(01)    VALUE 'S'.
+           05  WS-EXC-NOTA-ED         PIC Z9,99.
+           05  WS-RANK-CURSO-ANT      PIC X(12)    VALUE SPACES.
+           05  WS-RANK-POS            PIC 9(04)    VALUE ZEROS.
+           05  WS-RANK-CORTE          PIC 9(04)    VALUE ZEROS.
+           05  WS-IDX-ALU             PIC 9(04)    VALUE ZEROS.
+           05  WS-IDX-ALU2            PIC 9(04)    VALUE ZEROS.
+
+      *-----> ESTATISTICAS DE IDADE - GERAL, MASCULINO E FEMININO
+       01  WS-AREA-IDADES.
+           05  WS-IDADE-MIN-G         PIC 9(02)    VALUE 99.
+           05  WS-IDADE-MAX-G         PIC 9(02)    VALUE ZEROS.
+           05  WS-IDADE-SOMA-G        PIC 9(08)    VALUE ZEROS.
+           05  WS-IDADE-MED-G         PIC 9(02)V99 VALUE ZEROS.
+           05  WS-IDADE-MIN-M         PIC 9(02)    VALUE 99.
+           05  WS-IDADE-MAX-M         PIC 9(02)    VALUE ZEROS.
+           05  WS-IDADE-SOMA-M        PIC 9(08)    VALUE ZEROS.
+           05  WS-IDADE-MED-M         PIC 9(02)V99 VALUE ZEROS.
+           05  WS-IDADE-MIN-F         PIC 9(02)    VALUE 99.
+           05  WS-IDADE-MAX-F         PIC 9(02)    VALUE ZEROS.
+           05  WS-IDADE-SOMA-F        PIC 9(08)    VALUE ZEROS.
+           05  WS-IDADE-MED-F         PIC 9(02)V99 VALUE ZEROS.
+
+      *-----> TABELA DE SUBTOTAIS POR CURSO (TURMA)
+       01  WS-TAB-CURSOS.
+           05  WS-QTD-CURSOS          PIC 9(04)    VALUE ZEROS.
+           05  WS-TAB-CURSO           OCCURS 50 TIMES
+                                      INDEXED BY WS-IDX-CUR.
+               10  WS-TC-CURSO            PIC X(12).
+               10  WS-TC-QTDE             PIC 9(06)    VALUE ZEROS.
+               10  WS-TC-APROVADOS        PIC 9(06)    VALUE ZEROS.
+               10  WS-TC-RECUPERACAO      PIC 9(06)    VALUE ZEROS.
+               10  WS-TC-REPROVADOS       PIC 9(06)    VALUE ZEROS.
+               10  WS-TC-SOMA-MED         PIC 9(06)V99 VALUE ZEROS.
+
+      *-----> TABELA DOS ALUNOS PROCESSADOS, USADA COMO SEGUNDA
+      *       PASSADA PARA O RANKING/QUADRO DE HONRA POR CURSO
+      *       (090-TERMINAR). ORDENADA EM 048-ORDENAR-RANKING.
+       01  WS-TAB-ALUNOS.
+           05  WS-QTD-ALUNOS          PIC 9(04)    VALUE ZEROS.
+           05  WS-TAB-ALUNO           OCCURS 200 TIMES.
+               10  WS-TA-NUM              PIC 9(04).
+               10  WS-TA-NOM              PIC X(20).
+               10  WS-TA-CURSO            PIC X(12).
+               10  WS-TA-MED              PIC 9(02)V99.
+
+      *-----> AREA AUXILIAR PARA TROCA DE POSICOES NA ORDENACAO DO
+      *       RANKING (MESMO LAYOUT DE UMA OCORRENCIA DE WS-TAB-ALUNO)
+       01  WS-TAB-ALUNO-AUX.
+           05  WS-TA-NUM-AUX          PIC 9(04).
+           05  WS-TA-NOM-AUX          PIC X(20).
+           05  WS-TA-CURSO-AUX        PIC X(12).
+           05  WS-TA-MED-AUX          PIC 9(02)V99.
+
+      *-----> ENTRADA - DADOS VIA SYSIN (NO JCL DE EXECUCAO)
+       01  WS-REG-SYSIN.
+           05  AS-NUMERO-IN           PIC 9(04).
+           05  AS-NOME-IN             PIC X(20).
+           05  AS-SEXO-IN             PIC X(01).
+           05  AS-IDADE-IN            PIC 9(02).
+           05  AS-IDADE-IN-ALFA       REDEFINES AS-IDADE-IN
+                                      PIC X(02).
+           05  AS-CURSO-IN            PIC X(12).
+           05  AS-NOTAA1-IN           PIC 9(02)V99.
+           05  AS-NOTAA1-IN-ALFA      REDEFINES AS-NOTAA1-IN
+                                      PIC X(04).
+           05  AS-NOTAA2-IN           PIC 9(02)V99.
+           05  AS-NOTAA2-IN-ALFA      REDEFINES AS-NOTAA2-IN
+                                      PIC X(04).
+
+      *-----> SAIDA - REGISTRO MONTADO PARA O SYSOUT
+       01  WS-REG-SYSOUT.
+           05  WS-NUM                 PIC 9(04).
+           05  FILLER                 PIC X(01).
+           05  WS-NOM                 PIC X(20).
+           05  FILLER                 PIC X(01).
+           05  WS-SEX                 PIC X(01).
+           05  FILLER                 PIC X(01).
+           05  WS-IDA                 PIC 9(02).
+           05  FILLER                 PIC X(01).
+           05  WS-CUR                 PIC X(12).
+           05  FILLER                 PIC X(01).
+           05  WS-NOT1-IN             PIC Z9V99.
+           05  FILLER                 PIC X(01).
+           05  WS-NOT2-IN             PIC Z9V99.
+           05  FILLER                 PIC X(01).
+           05  WS-MED                 PIC Z9V99.
+           05  FILLER                 PIC X(01).
+           05  WS-STATUS              PIC X(11).
+           05  FILLER                 PIC X(01).
+           05  WS-BOLSA               PIC $ZZ9,99.
+
+      *-----> SAIDA - REGISTRO MONTADO PARA O EXTRATO CSV
+       01  WS-REG-EXTRATO.
+           05  WS-EXT-NUM             PIC 9(04).
+           05  FILLER                 PIC X(01)    VALUE ';'.
+           05  WS-EXT-NOM             PIC X(20).
+           05  FILLER                 PIC X(01)    VALUE ';'.
+           05  WS-EXT-CUR             PIC X(12).
+           05  FILLER                 PIC X(01)    VALUE ';'.
+           05  WS-EXT-NOT1            PIC 9(02)V99.
+           05  FILLER                 PIC X(01)    VALUE ';'.
+           05  WS-EXT-NOT2            PIC 9(02)V99.
+           05  FILLER                 PIC X(01)    VALUE ';'.
+           05  WS-EXT-MED             PIC 9(02)V99.
+
+      *-----> SAIDA - REGISTRO MONTADO PARA A LISTAGEM DE EXCECOES
+       01  WS-REG-EXCECAO.
+           05  WS-EXC-NUM             PIC 9(04).
+           05  FILLER                 PIC X(01).
+           05  WS-EXC-CAMPO           PIC X(12).
+           05  FILLER                 PIC X(01).
+           05  WS-EXC-VALOR           PIC X(14).
+           05  FILLER                 PIC X(01).
+           05  WS-EXC-MOTIVO          PIC X(30).
+
+       01  FILLER                 PIC X(35)        VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-RSPRG002.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           PERFORM 015-LER-CHECKPOINT-ANTERIOR
+           PERFORM 017-ABRIR-MESTRE
+           OPEN OUTPUT ARQ-CHECKPT
+           PERFORM 018-ABRIR-SAIDAS
+           IF   WS-FS-SAIDA    NOT =  '00'  OR
+                WS-FS-EXCECAO  NOT =  '00'  OR
+                WS-FS-CHECKPT  NOT =  '00'  OR
+                WS-FS-EXTRATO  NOT =  '00'  OR
+                WS-FS-MESTRE   NOT =  '00'
+              DISPLAY ' *** ERRO NA ABERTURA DOS ARQUIVOS DE SAIDA -'
+                      ' SAIDA='    WS-FS-SAIDA
+                      ' EXCECAO='  WS-FS-EXCECAO
+                      ' CHECKPT='  WS-FS-CHECKPT
+                      ' EXTRATO='  WS-FS-EXTRATO
+                      ' MESTRE='   WS-FS-MESTRE
+              MOVE 'S'  TO  WS-FIM
+              MOVE 'S'  TO  WS-SW-ABEND
+           ELSE
+              PERFORM 025-LER-SYSIN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR O MESTRE DE ALUNOS EM I-O. SE O MESTRE AINDA NAO
+      *    EXISTIR (PRIMEIRA EXECUCAO), CRIA-LO VAZIO E REABRI-LO
+      *--------------------------------------------------------------*
+       017-ABRIR-MESTRE.
+
+           OPEN I-O ARQ-MESTRE
+           IF   WS-FS-MESTRE  =  '35'
+              OPEN OUTPUT ARQ-MESTRE
+              CLOSE ARQ-MESTRE
+              OPEN I-O ARQ-MESTRE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR SAIDA/EXCECAO/EXTRATO. NUMA EXECUCAO NOVA (SEM
+      *    CHECKPOINT ANTERIOR) SAO CRIADOS DO ZERO; NUM RESTART, SAO
+      *    ESTENDIDOS PARA NAO PERDER AS LINHAS JA GRAVADAS ANTES DO
+      *    PONTO DE CHECKPOINT
+      *--------------------------------------------------------------*
+       018-ABRIR-SAIDAS.
+
+           IF   WS-CKPT-ULT-LIDO  >  ZEROS
+              OPEN EXTEND ARQ-SAIDA
+              OPEN EXTEND ARQ-EXCECAO
+              OPEN EXTEND ARQ-EXTRATO
+           ELSE
+              OPEN OUTPUT ARQ-SAIDA
+              OPEN OUTPUT ARQ-EXCECAO
+              OPEN OUTPUT ARQ-EXTRATO
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LER O CHECKPOINT GRAVADO EM UMA EXECUCAO ANTERIOR, SE
+      *    HOUVER, PARA OBTER O PONTO DE RESTART DA SYSIN
+      *--------------------------------------------------------------*
+       015-LER-CHECKPOINT-ANTERIOR.
+
+           MOVE ZEROS  TO  WS-CKPT-ULT-LIDO
+           MOVE ZEROS  TO  REG-CHECKPT
+           OPEN INPUT ARQ-CHECKPT
+           IF   WS-FS-CHECKPT  =  '00'
+              PERFORM 016-LER-PROX-CHECKPOINT
+                 UNTIL WS-FS-CHECKPT  =  '10'
+              IF   WS-CKPT-REG-LIDOS  >  ZEROS
+                 MOVE WS-CKPT-REG-LIDOS       TO  WS-CKPT-ULT-LIDO
+                 MOVE WS-CKPT-REG-REJEITADOS  TO  WS-CTL-REJEITADOS
+                 MOVE WS-CKPT-REG-RESGISTRO   TO  AS-RESGISTRO
+                 MOVE WS-CKPT-REG-SEXM        TO  AS-SEXM
+                 MOVE WS-CKPT-REG-SEXF        TO  AS-SEXF
+                 MOVE WS-CKPT-REG-IDADES      TO  WS-AREA-IDADES
+                 MOVE WS-CKPT-REG-CURSOS      TO  WS-TAB-CURSOS
+                 MOVE WS-CKPT-REG-ALUNOS      TO  WS-TAB-ALUNOS
+              END-IF
+              CLOSE ARQ-CHECKPT
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LER O PROXIMO REGISTRO DO ARQUIVO DE CHECKPOINT
+      *--------------------------------------------------------------*
+       016-LER-PROX-CHECKPOINT.
+
+           READ ARQ-CHECKPT
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           ELSE
+              ADD 1  TO WS-CTLIDO
+              IF   WS-CTLIDO  >  WS-CKPT-ULT-LIDO
+                 PERFORM 026-VALIDAR-SYSIN
+              ELSE
+                 MOVE 'N'  TO  WS-SW-VALIDO
+                 IF   WS-CTLIDO  =  WS-CKPT-ULT-LIDO
+                    PERFORM 027-VERIFICAR-RESTART
+                 END-IF
+              END-IF
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    CONFERIR, NO ULTIMO REGISTRO COBERTO PELO CHECKPOINT
+      *    ANTERIOR, SE A SYSIN REAPRESENTADA NO RESTART AINDA TRAZ O
+      *    MESMO ALUNO - SENAO, A POSICAO DE RESTART ESTA DESSINCRO-
+      *    NIZADA EM RELACAO AO CHECKPOINT GRAVADO
+      *--------------------------------------------------------------*
+       027-VERIFICAR-RESTART.
+
+           IF   AS-NUMERO-IN  NOT =  WS-CKPT-REG-ULTNUM
+              DISPLAY ' *** ALERTA - RESTART DESSINCRONIZADO -'
+                      ' REGISTRO '    WS-CTLIDO
+                      ' TEM O ALUNO ' AS-NUMERO-IN
+                      ' CHECKPOINT ESPERAVA O ALUNO ' WS-CKPT-REG-ULTNUM
+              MOVE 'S'  TO  WS-FIM
+              MOVE 'S'  TO  WS-SW-ABEND
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR OS DADOS DO REGISTRO LIDO DA SYSIN
+      *--------------------------------------------------------------*
+       026-VALIDAR-SYSIN.
+
+           MOVE 'S'  TO  WS-SW-VALIDO
+
+           IF   AS-SEXO-IN  NOT =  'M'  AND  AS-SEXO-IN  NOT =  'F'
+              MOVE 'AS-SEXO-IN'               TO WS-EXC-CAMPO
+              MOVE AS-SEXO-IN                  TO WS-EXC-VALOR
+              MOVE 'SEXO INVALIDO - ESPERE M OU F' TO WS-EXC-MOTIVO
+              PERFORM 028-GRAVAR-EXCECAO
+              MOVE 'N'  TO  WS-SW-VALIDO
+           END-IF
+
+           IF   AS-IDADE-IN  NOT NUMERIC
+              MOVE 'AS-IDADE-IN'              TO WS-EXC-CAMPO
+              MOVE AS-IDADE-IN-ALFA            TO WS-EXC-VALOR
+              MOVE 'IDADE NAO NUMERICA'       TO WS-EXC-MOTIVO
+              PERFORM 028-GRAVAR-EXCECAO
+              MOVE 'N'  TO  WS-SW-VALIDO
+           END-IF
+
+           IF   AS-NOTAA1-IN  NOT NUMERIC
+              MOVE 'AS-NOTAA1-IN'             TO WS-EXC-CAMPO
+              MOVE AS-NOTAA1-IN-ALFA           TO WS-EXC-VALOR
+              MOVE 'NOTA NAO NUMERICA'        TO WS-EXC-MOTIVO
+              PERFORM 028-GRAVAR-EXCECAO
+              MOVE 'N'  TO  WS-SW-VALIDO
+           ELSE
+              IF   AS-NOTAA1-IN  >  9,99
+                 MOVE 'AS-NOTAA1-IN'             TO WS-EXC-CAMPO
+                 MOVE AS-NOTAA1-IN                TO WS-EXC-NOTA-ED
+                 MOVE WS-EXC-NOTA-ED              TO WS-EXC-VALOR
+                 MOVE 'NOTA FORA DA FAIXA 0,00 A 9,99'  TO WS-EXC-MOTIVO
+                 PERFORM 028-GRAVAR-EXCECAO
+                 MOVE 'N'  TO  WS-SW-VALIDO
+              END-IF
+           END-IF
+
+           IF   AS-NOTAA2-IN  NOT NUMERIC
+              MOVE 'AS-NOTAA2-IN'             TO WS-EXC-CAMPO
+              MOVE AS-NOTAA2-IN-ALFA           TO WS-EXC-VALOR
+              MOVE 'NOTA NAO NUMERICA'        TO WS-EXC-MOTIVO
+              PERFORM 028-GRAVAR-EXCECAO
+              MOVE 'N'  TO  WS-SW-VALIDO
+           ELSE
+              IF   AS-NOTAA2-IN  >  9,99
+                 MOVE 'AS-NOTAA2-IN'             TO WS-EXC-CAMPO
+                 MOVE AS-NOTAA2-IN                TO WS-EXC-NOTA-ED
+                 MOVE WS-EXC-NOTA-ED              TO WS-EXC-VALOR
+                 MOVE 'NOTA FORA DA FAIXA 0,00 A 9,99'  TO WS-EXC-MOTIVO
+                 PERFORM 028-GRAVAR-EXCECAO
+                 MOVE 'N'  TO  WS-SW-VALIDO
+              END-IF
+           END-IF
+
+           IF   REGISTRO-INVALIDO
+              ADD 1  TO WS-CTL-REJEITADOS
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR UMA LINHA NA LISTAGEM DE EXCECOES
+      *--------------------------------------------------------------*
+       028-GRAVAR-EXCECAO.
+
+           MOVE AS-NUMERO-IN     TO  WS-EXC-NUM
+           DISPLAY WS-REG-EXCECAO
+           WRITE REG-EXCECAO  FROM  WS-REG-EXCECAO
+           IF   WS-FS-EXCECAO  NOT =  '00'
+              DISPLAY ' *** ERRO GRAVANDO ARQ-EXCECAO - FS='
+                      WS-FS-EXCECAO
+              MOVE 'S'  TO  WS-SW-ABEND
+              MOVE 'S'  TO  WS-FIM
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCESSAR DADOS RECEBIDOS DA SYSIN ATE FIM DOS REGISTROS
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           IF   REGISTRO-VALIDO
+              MOVE AS-NUMERO-IN    TO WS-NUM
+              MOVE AS-NOME-IN      TO WS-NOM
+              MOVE AS-SEXO-IN      TO WS-SEX
+              MOVE AS-IDADE-IN     TO WS-IDA
+              MOVE AS-CURSO-IN     TO WS-CUR
+              MOVE AS-NOTAA1-IN    TO WS-NOT1-IN
+              MOVE AS-NOTAA2-IN    TO WS-NOT2-IN
+              COMPUTE WS-MED-N = (AS-NOTAA1-IN + AS-NOTAA2-IN) / 2
+              MOVE WS-MED-N        TO WS-MED
+              PERFORM 035-CLASSIFICAR
+              PERFORM 036-CALCULAR-BOLSA
+              PERFORM 040-ACUMULAR-CURSO
+              PERFORM 041-ACUMULAR-RANKING
+              PERFORM 042-ACUMULAR-IDADE
+              PERFORM 043-ATUALIZAR-MESTRE
+              PERFORM 044-GRAVAR-EXTRATO
+              DISPLAY WS-REG-SYSOUT
+              WRITE REG-SAIDA        FROM WS-REG-SYSOUT
+              IF   WS-FS-SAIDA  NOT =  '00'
+                 DISPLAY ' *** ERRO GRAVANDO ARQ-SAIDA - FS='
+                         WS-FS-SAIDA
+                 MOVE 'S'  TO  WS-SW-ABEND
+                 MOVE 'S'  TO  WS-FIM
+              END-IF
+              ADD 1  TO AS-RESGISTRO
+              IF   AS-SEXO-IN  = 'M'
+                ADD 1 TO AS-SEXM
+              ELSE
+                ADD 1 TO AS-SEXF
+              END-IF
+           END-IF
+           DIVIDE WS-CTLIDO BY WS-CKPT-N
+              GIVING WS-CKPT-QUOC REMAINDER WS-CKPT-REM
+           IF   WS-CKPT-REM  =  0
+              PERFORM 050-GRAVAR-CHECKPOINT
+           END-IF
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    CLASSIFICAR A SITUACAO DO ALUNO A PARTIR DA WS-MED
+      *--------------------------------------------------------------*
+       035-CLASSIFICAR.
+
+           EVALUATE TRUE
+              WHEN WS-MED-N >= 7,00
+                 MOVE 'APROVADO'     TO WS-STATUS
+              WHEN WS-MED-N >= 5,00
+                 MOVE 'RECUPERACAO' TO WS-STATUS
+              WHEN OTHER
+                 MOVE 'REPROVADO'   TO WS-STATUS
+           END-EVALUATE
+           .
+      *--------------------------------------------------------------*
+      *    CALCULAR A BOLSA DE INCENTIVO PARA MEDIA ACIMA DE 8,00
+      *--------------------------------------------------------------*
+       036-CALCULAR-BOLSA.
+
+           IF   WS-MED-N  >  8,00
+              COMPUTE WS-BOLSA-N = (WS-MED-N - 8,00) * WS-VALOR-PONTO
+           ELSE
+              MOVE ZEROS  TO  WS-BOLSA-N
+           END-IF
+           MOVE WS-BOLSA-N  TO  WS-BOLSA
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR SUBTOTAIS DA TABELA DE CURSOS (TURMAS)
+      *--------------------------------------------------------------*
+       040-ACUMULAR-CURSO.
+
+           MOVE 'S'  TO  WS-SW-CURSO-OK
+           SET WS-IDX-CUR  TO  1
+           SEARCH WS-TAB-CURSO
+              AT END
+                 IF   WS-QTD-CURSOS  <  50
+                    ADD  1  TO WS-QTD-CURSOS
+                    SET WS-IDX-CUR  TO  WS-QTD-CURSOS
+                    MOVE AS-CURSO-IN  TO  WS-TC-CURSO (WS-IDX-CUR)
+                 ELSE
+                    DISPLAY ' *** ALERTA - TABELA DE CURSOS CHEIA -'
+                            ' CURSO '  AS-CURSO-IN
+                            ' NAO ENTROU NOS SUBTOTAIS'
+                    MOVE 'N'  TO  WS-SW-CURSO-OK
+                 END-IF
+              WHEN WS-TC-CURSO (WS-IDX-CUR) = AS-CURSO-IN
+                 CONTINUE
+           END-SEARCH
+
+           IF   WS-SW-CURSO-OK  =  'S'
+              ADD  1        TO WS-TC-QTDE (WS-IDX-CUR)
+              ADD  WS-MED-N TO WS-TC-SOMA-MED (WS-IDX-CUR)
+              EVALUATE WS-STATUS
+                 WHEN 'REPROVADO'
+                    ADD  1  TO WS-TC-REPROVADOS (WS-IDX-CUR)
+                 WHEN 'RECUPERACAO'
+                    ADD  1  TO WS-TC-RECUPERACAO (WS-IDX-CUR)
+                 WHEN OTHER
+                    ADD  1  TO WS-TC-APROVADOS (WS-IDX-CUR)
+              END-EVALUATE
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR O ALUNO NA TABELA USADA PELO RANKING/QUADRO DE
+      *    HONRA (SEGUNDA PASSADA EM 090-TERMINAR)
+      *--------------------------------------------------------------*
+       041-ACUMULAR-RANKING.
+
+           IF   WS-QTD-ALUNOS  <  200
+              ADD  1  TO  WS-QTD-ALUNOS
+              MOVE AS-NUMERO-IN  TO  WS-TA-NUM   (WS-QTD-ALUNOS)
+              MOVE AS-NOME-IN    TO  WS-TA-NOM   (WS-QTD-ALUNOS)
+              MOVE AS-CURSO-IN   TO  WS-TA-CURSO (WS-QTD-ALUNOS)
+              MOVE WS-MED-N      TO  WS-TA-MED   (WS-QTD-ALUNOS)
+           ELSE
+              DISPLAY ' *** ALERTA - TABELA DE RANKING CHEIA -'
+                      ' ALUNO '  AS-NUMERO-IN
+                      ' NAO ENTROU NO RANKING/QUADRO DE HONRA'
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ACUMULAR ESTATISTICAS DE IDADE - GERAL E POR SEXO
+      *--------------------------------------------------------------*
+       042-ACUMULAR-IDADE.
+
+           IF   AS-IDADE-IN  <  WS-IDADE-MIN-G
+              MOVE AS-IDADE-IN  TO  WS-IDADE-MIN-G
+           END-IF
+           IF   AS-IDADE-IN  >  WS-IDADE-MAX-G
+              MOVE AS-IDADE-IN  TO  WS-IDADE-MAX-G
+           END-IF
+           ADD  AS-IDADE-IN  TO  WS-IDADE-SOMA-G
+
+           IF   AS-SEXO-IN  =  'M'
+              IF   AS-IDADE-IN  <  WS-IDADE-MIN-M
+                 MOVE AS-IDADE-IN  TO  WS-IDADE-MIN-M
+              END-IF
+              IF   AS-IDADE-IN  >  WS-IDADE-MAX-M
+                 MOVE AS-IDADE-IN  TO  WS-IDADE-MAX-M
+              END-IF
+              ADD  AS-IDADE-IN  TO  WS-IDADE-SOMA-M
+           ELSE
+              IF   AS-IDADE-IN  <  WS-IDADE-MIN-F
+                 MOVE AS-IDADE-IN  TO  WS-IDADE-MIN-F
+              END-IF
+              IF   AS-IDADE-IN  >  WS-IDADE-MAX-F
+                 MOVE AS-IDADE-IN  TO  WS-IDADE-MAX-F
+              END-IF
+              ADD  AS-IDADE-IN  TO  WS-IDADE-SOMA-F
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ATUALIZAR O MESTRE DE ALUNOS, MANTENDO O HISTORICO DO
+      *    ALUNO ENTRE OS TERMOS (QTDE DE TERMOS E MEDIA HISTORICA)
+      *--------------------------------------------------------------*
+       043-ATUALIZAR-MESTRE.
+
+           MOVE AS-NUMERO-IN        TO  MF-NUMERO
+           READ ARQ-MESTRE
+              INVALID KEY
+                 MOVE AS-NOME-IN       TO  MF-NOME
+                 MOVE AS-SEXO-IN       TO  MF-SEXO
+                 MOVE AS-IDADE-IN      TO  MF-IDADE
+                 MOVE AS-CURSO-IN      TO  MF-CURSO
+                 MOVE 1                TO  MF-QTD-TERMOS
+                 MOVE AS-NOTAA1-IN     TO  MF-ULT-NOTA1
+                 MOVE AS-NOTAA2-IN     TO  MF-ULT-NOTA2
+                 MOVE WS-MED-N         TO  MF-ULT-MEDIA
+                 MOVE WS-MED-N         TO  MF-MEDIA-HISTORICA
+                 WRITE REG-MESTRE
+                 IF   WS-FS-MESTRE  NOT =  '00'
+                    DISPLAY ' *** ERRO GRAVANDO ARQ-MESTRE - FS='
+                            WS-FS-MESTRE
+                    MOVE 'S'  TO  WS-SW-ABEND
+                    MOVE 'S'  TO  WS-FIM
+                 END-IF
+              NOT INVALID KEY
+                 COMPUTE MF-MEDIA-HISTORICA  =
+                    ((MF-MEDIA-HISTORICA * MF-QTD-TERMOS) + WS-MED-N)
+                    / (MF-QTD-TERMOS + 1)
+                 ADD  1                TO  MF-QTD-TERMOS
+                 MOVE AS-NOME-IN       TO  MF-NOME
+                 MOVE AS-SEXO-IN       TO  MF-SEXO
+                 MOVE AS-IDADE-IN      TO  MF-IDADE
+                 MOVE AS-CURSO-IN      TO  MF-CURSO
+                 MOVE AS-NOTAA1-IN     TO  MF-ULT-NOTA1
+                 MOVE AS-NOTAA2-IN     TO  MF-ULT-NOTA2
+                 MOVE WS-MED-N         TO  MF-ULT-MEDIA
+                 REWRITE REG-MESTRE
+                 IF   WS-FS-MESTRE  NOT =  '00'
+                    DISPLAY ' *** ERRO REGRAVANDO ARQ-MESTRE - FS='
+                            WS-FS-MESTRE
+                    MOVE 'S'  TO  WS-SW-ABEND
+                    MOVE 'S'  TO  WS-FIM
+                 END-IF
+           END-READ
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR O REGISTRO DO ALUNO NO EXTRATO CSV DE INTEGRACAO
+      *--------------------------------------------------------------*
+       044-GRAVAR-EXTRATO.
+
+           MOVE AS-NUMERO-IN     TO  WS-EXT-NUM
+           MOVE AS-NOME-IN       TO  WS-EXT-NOM
+           MOVE AS-CURSO-IN      TO  WS-EXT-CUR
+           MOVE AS-NOTAA1-IN     TO  WS-EXT-NOT1
+           MOVE AS-NOTAA2-IN     TO  WS-EXT-NOT2
+           MOVE WS-MED-N         TO  WS-EXT-MED
+           WRITE REG-EXTRATO  FROM  WS-REG-EXTRATO
+           IF   WS-FS-EXTRATO  NOT =  '00'
+              DISPLAY ' *** ERRO GRAVANDO ARQ-EXTRATO - FS='
+                      WS-FS-EXTRATO
+              MOVE 'S'  TO  WS-SW-ABEND
+              MOVE 'S'  TO  WS-FIM
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR UM PONTO DE CHECKPOINT A CADA WS-CKPT-N REGISTROS
+      *--------------------------------------------------------------*
+       050-GRAVAR-CHECKPOINT.
+
+           MOVE WS-CTLIDO           TO  WS-CKPT-REG-LIDOS
+           MOVE AS-NUMERO-IN        TO  WS-CKPT-REG-ULTNUM
+           MOVE WS-CTL-REJEITADOS   TO  WS-CKPT-REG-REJEITADOS
+           MOVE AS-RESGISTRO        TO  WS-CKPT-REG-RESGISTRO
+           MOVE AS-SEXM             TO  WS-CKPT-REG-SEXM
+           MOVE AS-SEXF             TO  WS-CKPT-REG-SEXF
+           MOVE WS-AREA-IDADES      TO  WS-CKPT-REG-IDADES
+           MOVE WS-TAB-CURSOS       TO  WS-CKPT-REG-CURSOS
+           MOVE WS-TAB-ALUNOS       TO  WS-CKPT-REG-ALUNOS
+           WRITE REG-CHECKPT
+           IF   WS-FS-CHECKPT  NOT =  '00'
+              DISPLAY ' *** ERRO GRAVANDO ARQ-CHECKPT - FS='
+                      WS-FS-CHECKPT
+              MOVE 'S'  TO  WS-SW-ABEND
+              MOVE 'S'  TO  WS-FIM
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           CLOSE ARQ-SAIDA
+           CLOSE ARQ-EXCECAO
+           CLOSE ARQ-CHECKPT
+           CLOSE ARQ-EXTRATO
+           CLOSE ARQ-MESTRE
+
+           IF   RUN-ABENDED
+              MOVE 16  TO  RETURN-CODE
+              DISPLAY ' *========================================*'
+              DISPLAY ' *   TERMINO ANORMAL DO RSPRG002 - RC=16   *'
+              DISPLAY ' *   (VER ALERTA(S) ACIMA)                 *'
+              DISPLAY ' *========================================*'
+           ELSE
+              DISPLAY ' *========================================*'
+              DISPLAY ' *   TOTAIS DE CONTROLE - RSPRG002        *'
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
+              DISPLAY ' * REGISTROS REJEITADOS        = '
+                      WS-CTL-REJEITADOS
+              DISPLAY ' * RESTART A PARTIR DO REGISTRO= '
+                      WS-CKPT-ULT-LIDO
+              DISPLAY ' *========================================*'
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' *   SUBTOTAIS POR CURSO (TURMA)           *'
+              DISPLAY ' *----------------------------------------*'
+              PERFORM 045-IMPRIMIR-CURSO
+                 VARYING WS-IDX-CUR FROM 1 BY 1
+                 UNTIL WS-IDX-CUR > WS-QTD-CURSOS
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' *   PERFIL DE SEXO E IDADE DA TURMA       *'
+              DISPLAY ' *----------------------------------------*'
+              PERFORM 047-IMPRIMIR-IDADES
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' *  RANKING / QUADRO DE HONRA POR CURSO    *'
+              DISPLAY ' *----------------------------------------*'
+              IF   WS-CKPT-ULT-LIDO  >  ZEROS
+                 DISPLAY ' *** ATENCAO - EXECUCAO RETOMADA DE UM'
+                         ' RESTART: O RANKING ABAIXO JA INCLUI OS'
+                         ' ALUNOS RECUPERADOS DO CHECKPOINT ***'
+              END-IF
+              IF   WS-QTD-ALUNOS  >  ZEROS
+                 PERFORM 048-ORDENAR-RANKING
+                 MOVE SPACES  TO  WS-RANK-CURSO-ANT
+                 PERFORM 051-IMPRIMIR-RANKING
+                    VARYING WS-IDX-ALU FROM 1 BY 1
+                    UNTIL WS-IDX-ALU > WS-QTD-ALUNOS
+              END-IF
+      *-----> EXECUCAO CONCLUIDA COM SUCESSO - ZERAR O CHECKPOINT PARA
+      *       QUE A PROXIMA EXECUCAO (PROXIMO TERMO) COMECE DO ZERO EM
+      *       VEZ DE HERDAR O PONTO DE RESTART DESTA EXECUCAO
+              OPEN OUTPUT ARQ-CHECKPT
+              CLOSE ARQ-CHECKPT
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' *      TERMINO NORMAL DO RSPRG002        *'
+              DISPLAY ' *----------------------------------------*'
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR A CONTAGEM DE SEXO E AS ESTATISTICAS DE IDADE
+      *--------------------------------------------------------------*
+       047-IMPRIMIR-IDADES.
+
+           IF   AS-RESGISTRO  >  0
+              COMPUTE WS-IDADE-MED-G = WS-IDADE-SOMA-G / AS-RESGISTRO
+           END-IF
+           IF   AS-SEXM  >  0
+              COMPUTE WS-IDADE-MED-M = WS-IDADE-SOMA-M / AS-SEXM
+           END-IF
+           IF   AS-SEXF  >  0
+              COMPUTE WS-IDADE-MED-F = WS-IDADE-SOMA-F / AS-SEXF
+           END-IF
+
+           DISPLAY ' * QTDE SEXO MASCULINO = ' AS-SEXM
+           DISPLAY ' * QTDE SEXO FEMININO  = ' AS-SEXF
+           DISPLAY ' * IDADE GERAL    - MIN=' WS-IDADE-MIN-G
+                   ' MAX='  WS-IDADE-MAX-G
+                   ' MEDIA=' WS-IDADE-MED-G
+           DISPLAY ' * IDADE MASCULINO- MIN=' WS-IDADE-MIN-M
+                   ' MAX='  WS-IDADE-MAX-M
+                   ' MEDIA=' WS-IDADE-MED-M
+           DISPLAY ' * IDADE FEMININO - MIN=' WS-IDADE-MIN-F
+                   ' MAX='  WS-IDADE-MAX-F
+                   ' MEDIA=' WS-IDADE-MED-F
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR UMA LINHA DE SUBTOTAL DE CURSO (TURMA)
+      *--------------------------------------------------------------*
+       045-IMPRIMIR-CURSO.
+
+           COMPUTE WS-MEDIA-CURSO =
+              WS-TC-SOMA-MED (WS-IDX-CUR) / WS-TC-QTDE (WS-IDX-CUR)
+           DISPLAY ' * CURSO ' WS-TC-CURSO (WS-IDX-CUR)
+                   ' LIDOS='       WS-TC-QTDE        (WS-IDX-CUR)
+                   ' APROVADOS='   WS-TC-APROVADOS   (WS-IDX-CUR)
+                   ' RECUPERACAO=' WS-TC-RECUPERACAO (WS-IDX-CUR)
+                   ' REPROVADOS='  WS-TC-REPROVADOS  (WS-IDX-CUR)
+                   ' MEDIA='       WS-MEDIA-CURSO
+           .
+      *--------------------------------------------------------------*
+      *    ORDENAR WS-TAB-ALUNO POR CURSO (ASCENDENTE) E, DENTRO DO
+      *    CURSO, POR MEDIA (DESCENDENTE) - ORDENACAO POR BOLHA
+      *--------------------------------------------------------------*
+       048-ORDENAR-RANKING.
+
+           PERFORM 049-COMPARAR-TROCAR
+              VARYING WS-IDX-ALU  FROM 1 BY 1
+                 UNTIL WS-IDX-ALU   >  WS-QTD-ALUNOS - 1
+              AFTER   WS-IDX-ALU2 FROM 1 BY 1
+                 UNTIL WS-IDX-ALU2  >  WS-QTD-ALUNOS - WS-IDX-ALU
+           .
+      *--------------------------------------------------------------*
+      *    COMPARAR DUAS POSICOES ADJACENTES E TROCA-LAS SE ESTIVEREM
+      *    FORA DE ORDEM
+      *--------------------------------------------------------------*
+       049-COMPARAR-TROCAR.
+
+           IF   WS-TA-CURSO (WS-IDX-ALU2)  >
+                WS-TA-CURSO (WS-IDX-ALU2 + 1)
+              OR (WS-TA-CURSO (WS-IDX-ALU2)  =
+                  WS-TA-CURSO (WS-IDX-ALU2 + 1)
+              AND WS-TA-MED (WS-IDX-ALU2)  <
+                  WS-TA-MED (WS-IDX-ALU2 + 1))
+              MOVE WS-TAB-ALUNO (WS-IDX-ALU2)
+                                        TO  WS-TAB-ALUNO-AUX
+              MOVE WS-TAB-ALUNO (WS-IDX-ALU2 + 1)
+                                        TO  WS-TAB-ALUNO (WS-IDX-ALU2)
+              MOVE WS-TAB-ALUNO-AUX
+                                  TO  WS-TAB-ALUNO (WS-IDX-ALU2 + 1)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    IMPRIMIR UMA LINHA DO RANKING, COM CABECALHO A CADA TROCA
+      *    DE CURSO E MARCA DE QUADRO DE HONRA PARA O DECIL SUPERIOR
+      *--------------------------------------------------------------*
+       051-IMPRIMIR-RANKING.
+
+           IF   WS-TA-CURSO (WS-IDX-ALU)  NOT =  WS-RANK-CURSO-ANT
+              MOVE WS-TA-CURSO (WS-IDX-ALU)   TO  WS-RANK-CURSO-ANT
+              MOVE 1                           TO  WS-RANK-POS
+              PERFORM 052-LOCALIZAR-QTDE-CURSO
+              DISPLAY ' *----------------------------------------*'
+              DISPLAY ' * CURSO ' WS-TA-CURSO (WS-IDX-ALU)
+           ELSE
+              ADD  1  TO  WS-RANK-POS
+           END-IF
+
+           IF   WS-RANK-POS  <=  WS-RANK-CORTE
+              DISPLAY ' *   ' WS-RANK-POS
+                      ' - ALUNO '  WS-TA-NUM (WS-IDX-ALU)
+                      ' '          WS-TA-NOM (WS-IDX-ALU)
+                      ' MEDIA='    WS-TA-MED (WS-IDX-ALU)
+                      ' *** QUADRO DE HONRA ***'
+           ELSE
+              DISPLAY ' *   ' WS-RANK-POS
+                      ' - ALUNO '  WS-TA-NUM (WS-IDX-ALU)
+                      ' '          WS-TA-NOM (WS-IDX-ALU)
+                      ' MEDIA='    WS-TA-MED (WS-IDX-ALU)
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LOCALIZAR NA TABELA DE CURSOS A QUANTIDADE DE ALUNOS DO
+      *    CURSO CORRENTE E CALCULAR O CORTE DO DECIL SUPERIOR (NO
+      *    MINIMO 1 ALUNO POR CURSO ENTRA NO QUADRO DE HONRA)
+      *--------------------------------------------------------------*
+       052-LOCALIZAR-QTDE-CURSO.
+
+           MOVE 1  TO  WS-RANK-CORTE
+           SET WS-IDX-CUR  TO  1
+           SEARCH WS-TAB-CURSO
+              AT END
+                 MOVE 1  TO  WS-RANK-CORTE
+              WHEN WS-TC-CURSO (WS-IDX-CUR)  =  WS-RANK-CURSO-ANT
+                 COMPUTE WS-RANK-CORTE  ROUNDED  =
+                    WS-TC-QTDE (WS-IDX-CUR) * 0,10
+                 IF   WS-RANK-CORTE  <  1
+                    MOVE 1  TO  WS-RANK-CORTE
+                 END-IF
+           END-SEARCH
+           .
+      *---------------> FIM DO PROGRAMA RSPRG002 <-------------------*
