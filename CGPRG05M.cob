@@ -0,0 +1,470 @@
+       IDENTIFICATION DIVISION.
+      *=======================*
+       PROGRAM-ID.   RSPRG003.
+      *AUTHOR.       ALVARO PEREIRA DO NASCIMENTO.
+      *DATE-WRITTEN. 08/2026.
+      *--------------------------------------------------------------*
+      * DISCIPLINA PROGRAMACAO MAINFRAME
+      *--------------------------------------------------------------*
+      * OBJETIVO: RECEBER, EM CADA UMA DAS 4 EXECUCOES DO ANO LETIVO
+      *           (UMA POR BIMESTRE, VIA SYSIN), A NOTA DE UM UNICO
+      *           BIMESTRE DE CADA ALUNO, ACUMULANDO-A NO ARQUIVO
+      *           HISTORICO ANUAL (ARQ-HIST-ANUAL). QUANDO OS 4
+      *           BIMESTRES DE UM ALUNO JA TIVEREM SIDO RECEBIDOS,
+      *           CALCULA A MEDIA PONDERADA ANUAL E A SITUACAO FINAL.
+      *           PROGRAMA COMPANHEIRO DO RSPRG002 (QUE CALCULA A
+      *           MEDIA BIMESTRAL).
+      *--------------------------------------------------------------*
+      *------------------> HISTORICO - MANUTENCAO <------------------*
+      * VERSAO  MES/ANO  NR.DOC  IDENT.  DESCRICAO
+      * ------  -------  ------  ------  -------------------------   *
+      *  V01    08/2026  010008  SISTEMA CALCULA A MEDIA ANUAL
+      *  V02    08/2026  010012  CORRIGIDO TAMANHO DO REG-SAIDA, QUE
+      *                          TRUNCAVA O WS-STATUS-ANUAL NA GRAVACAO
+      *  V03    08/2026  010013  A SYSIN PASSA A TRAZER UM BIMESTRE POR
+      *                          VEZ (NAO OS 4 JUNTOS), ACUMULADO NUM
+      *                          NOVO ARQUIVO HISTORICO INDEXADO
+      *                          (ARQ-HIST-ANUAL), PARA QUE AS NOTAS
+      *                          REALMENTE CARREGUEM ENTRE AS 4
+      *                          EXECUCOES DO ANO LETIVO, EM VEZ DE
+      *                          EXIGIR QUE OS 4 BIMESTRES JA CHEGUEM
+      *                          COMBINADOS NUM SO REGISTRO DE SYSIN
+      *  V04    08/2026  010014  VALIDACAO DA SYSIN (SEXO, IDADE,
+      *                          BIMESTRE, NOTA) E LISTAGEM DE
+      *                          EXCECOES (ARQ-EXCECAO), NOS MOLDES DO
+      *                          RSPRG002; GRAVACOES/REGRAVACOES NOS
+      *                          ARQUIVOS DE SAIDA PASSAM A CONFERIR O
+      *                          FILE STATUS
+      *--------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+      *====================*
+       CONFIGURATION SECTION.
+      *---------------------*
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA
+           .
+       INPUT-OUTPUT SECTION.
+      *---------------------*
+       FILE-CONTROL.
+           SELECT ARQ-SAIDA        ASSIGN TO SAIDA
+                  FILE STATUS  IS WS-FS-SAIDA.
+
+           SELECT ARQ-EXCECAO      ASSIGN TO EXCECAO
+                  FILE STATUS  IS WS-FS-EXCECAO.
+
+           SELECT ARQ-HIST-ANUAL   ASSIGN TO HISTANUAL
+                  ORGANIZATION IS INDEXED
+                  ACCESS MODE   IS DYNAMIC
+                  RECORD KEY    IS HA-NUMERO
+                  FILE STATUS   IS WS-FS-HISTANUAL.
+      *
+       DATA DIVISION.
+      *=============*
+       FILE SECTION.
+      *------------*
+      *-----> SAIDA - REGISTRO DO ALUNO COM A MEDIA ANUAL (SO GRAVADO
+      *       QUANDO OS 4 BIMESTRES DO ALUNO JA FORAM RECEBIDOS)
+       FD  ARQ-SAIDA
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-SAIDA                 PIC X(75).
+
+      *-----> SAIDA - LISTAGEM DE EXCECOES DA SYSIN
+       FD  ARQ-EXCECAO
+           LABEL RECORDS ARE STANDARD
+           RECORDING MODE IS F.
+       01  REG-EXCECAO               PIC X(63).
+
+      *-----> HISTORICO ANUAL - UM REGISTRO POR ALUNO (HA-NUMERO),
+      *       COM AS NOTAS DE CADA BIMESTRE JA RECEBIDO. LIDO E
+      *       ATUALIZADO (GRAVADO/REGRAVADO) A CADA EXECUCAO BIMESTRAL,
+      *       DE MODO QUE AS NOTAS SE ACUMULEM AO LONGO DAS 4
+      *       EXECUCOES DO ANO LETIVO.
+       FD  ARQ-HIST-ANUAL
+           LABEL RECORDS ARE STANDARD.
+       01  REG-HIST-ANUAL.
+           05  HA-NUMERO              PIC 9(04).
+           05  HA-NOME                PIC X(20).
+           05  HA-SEXO                PIC X(01).
+           05  HA-IDADE               PIC 9(02).
+           05  HA-CURSO               PIC X(12).
+           05  HA-NOTA-B1             PIC 9(02)V99.
+           05  HA-NOTA-B2             PIC 9(02)V99.
+           05  HA-NOTA-B3             PIC 9(02)V99.
+           05  HA-NOTA-B4             PIC 9(02)V99.
+           05  HA-RECEBIDO-B1         PIC X(01).
+           05  HA-RECEBIDO-B2         PIC X(01).
+           05  HA-RECEBIDO-B3         PIC X(01).
+           05  HA-RECEBIDO-B4         PIC X(01).
+           05  HA-QTD-BIM-RECEBIDOS   PIC 9(01).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------*
+       01  FILLER                 PIC X(35)        VALUE
+           '**** INICIO DA WORKING-STORAGE ****'.
+
+      *-----> VARIAVEIS AUXILIARES UTILIZADA NO PROCESSAMENTO
+       01  WS-AREA-AUX.
+           05  WS-FIM                 PIC X(01).
+           05  WS-FS-SAIDA            PIC X(02)    VALUE ZEROS.
+           05  WS-FS-EXCECAO          PIC X(02)    VALUE ZEROS.
+           05  WS-FS-HISTANUAL        PIC X(02)    VALUE ZEROS.
+           05  WS-CTLIDO              PIC 9(06)    VALUE ZEROS.
+           05  WS-CTL-REJEITADOS      PIC 9(06)    VALUE ZEROS.
+           05  WS-CTL-CONCLUIDOS      PIC 9(06)    VALUE ZEROS.
+           05  WS-MED-ANUAL-N         PIC 9(02)V99.
+           05  WS-BIM-FALTAM          PIC 9(01).
+           05  WS-SW-VALIDO           PIC X(01)    VALUE 'S'.
+               88  REGISTRO-VALIDO              VALUE 'S'.
+               88  REGISTRO-INVALIDO            VALUE 'N'.
+           05  WS-EXC-NOTA-ED         PIC Z9,99.
+
+      *-----> PESOS DE CADA BIMESTRE NA MEDIA PONDERADA ANUAL
+       01  WS-AREA-PESOS.
+           05  WS-PESO-B1             PIC 9V99     VALUE 0,25.
+           05  WS-PESO-B2             PIC 9V99     VALUE 0,25.
+           05  WS-PESO-B3             PIC 9V99     VALUE 0,25.
+           05  WS-PESO-B4             PIC 9V99     VALUE 0,25.
+
+      *-----> ENTRADA - NOTA DE UM UNICO BIMESTRE DO ALUNO, VIA SYSIN
+      *       (UMA EXECUCAO POR BIMESTRE, 4 EXECUCOES NO ANO)
+       01  WS-REG-SYSIN.
+           05  AS-NUMERO-IN           PIC 9(04).
+           05  AS-NOME-IN             PIC X(20).
+           05  AS-SEXO-IN             PIC X(01).
+           05  AS-IDADE-IN            PIC 9(02).
+           05  AS-IDADE-IN-ALFA       REDEFINES AS-IDADE-IN
+                                      PIC X(02).
+           05  AS-CURSO-IN            PIC X(12).
+           05  AS-BIMESTRE-IN         PIC 9(01).
+           05  AS-BIMESTRE-IN-ALFA    REDEFINES AS-BIMESTRE-IN
+                                      PIC X(01).
+           05  AS-NOTA-BIM-IN         PIC 9(02)V99.
+           05  AS-NOTA-BIM-IN-ALFA    REDEFINES AS-NOTA-BIM-IN
+                                      PIC X(04).
+
+      *-----> SAIDA - REGISTRO MONTADO PARA O SYSOUT
+       01  WS-REG-SYSOUT.
+           05  WS-NUM                 PIC 9(04).
+           05  FILLER                 PIC X(01).
+           05  WS-NOM                 PIC X(20).
+           05  FILLER                 PIC X(01).
+           05  WS-CUR                 PIC X(12).
+           05  FILLER                 PIC X(01).
+           05  WS-NOTB1               PIC Z9V99.
+           05  FILLER                 PIC X(01).
+           05  WS-NOTB2               PIC Z9V99.
+           05  FILLER                 PIC X(01).
+           05  WS-NOTB3               PIC Z9V99.
+           05  FILLER                 PIC X(01).
+           05  WS-NOTB4               PIC Z9V99.
+           05  FILLER                 PIC X(01).
+           05  WS-MED-ANUAL           PIC Z9V99.
+           05  FILLER                 PIC X(01).
+           05  WS-STATUS-ANUAL        PIC X(11).
+
+      *-----> SAIDA - REGISTRO MONTADO PARA A LISTAGEM DE EXCECOES
+       01  WS-REG-EXCECAO.
+           05  WS-EXC-NUM             PIC 9(04).
+           05  FILLER                 PIC X(01).
+           05  WS-EXC-CAMPO           PIC X(12).
+           05  FILLER                 PIC X(01).
+           05  WS-EXC-VALOR           PIC X(14).
+           05  FILLER                 PIC X(01).
+           05  WS-EXC-MOTIVO          PIC X(30).
+
+       01  FILLER                 PIC X(35)        VALUE
+           '****** FIM DA WORKING-STORAGE *****'.
+      *
+       PROCEDURE DIVISION.
+      *==================*
+      *--------------------------------------------------------------*
+      *    PROCESSO PRINCIPAL
+      *--------------------------------------------------------------*
+       000-RSPRG003.
+
+           PERFORM 010-INICIAR
+           PERFORM 030-PROCESSAR UNTIL WS-FIM = 'S'
+           PERFORM 090-TERMINAR
+           STOP RUN
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS INICIAIS
+      *--------------------------------------------------------------*
+       010-INICIAR.
+
+           PERFORM 017-ABRIR-HISTORICO
+           OPEN OUTPUT ARQ-SAIDA
+           OPEN OUTPUT ARQ-EXCECAO
+           IF   WS-FS-SAIDA      NOT =  '00'  OR
+                WS-FS-EXCECAO    NOT =  '00'  OR
+                WS-FS-HISTANUAL  NOT =  '00'
+              DISPLAY ' *** ERRO NA ABERTURA DOS ARQUIVOS -'
+                      ' SAIDA='       WS-FS-SAIDA
+                      ' EXCECAO='     WS-FS-EXCECAO
+                      ' HISTANUAL='   WS-FS-HISTANUAL
+              MOVE 'S'  TO  WS-FIM
+           ELSE
+              PERFORM 025-LER-SYSIN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    ABRIR O HISTORICO ANUAL EM I-O. SE AINDA NAO EXISTIR
+      *    (PRIMEIRA EXECUCAO DO ANO - 1O BIMESTRE), CRIA-LO VAZIO E
+      *    REABRI-LO
+      *--------------------------------------------------------------*
+       017-ABRIR-HISTORICO.
+
+           OPEN I-O ARQ-HIST-ANUAL
+           IF   WS-FS-HISTANUAL  =  '35'
+              OPEN OUTPUT ARQ-HIST-ANUAL
+              CLOSE ARQ-HIST-ANUAL
+              OPEN I-O ARQ-HIST-ANUAL
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    LEITURA DADOS DA SYSIN
+      *--------------------------------------------------------------*
+       025-LER-SYSIN.
+
+           ACCEPT WS-REG-SYSIN  FROM SYSIN
+
+           IF WS-REG-SYSIN = ALL '9'
+              MOVE   'S'     TO  WS-FIM
+           ELSE
+              ADD 1  TO WS-CTLIDO
+              PERFORM 026-VALIDAR-SYSIN
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    VALIDAR OS DADOS DO REGISTRO LIDO DA SYSIN
+      *--------------------------------------------------------------*
+       026-VALIDAR-SYSIN.
+
+           MOVE 'S'  TO  WS-SW-VALIDO
+
+           IF   AS-SEXO-IN  NOT =  'M'  AND  AS-SEXO-IN  NOT =  'F'
+              MOVE 'AS-SEXO-IN'               TO WS-EXC-CAMPO
+              MOVE AS-SEXO-IN                  TO WS-EXC-VALOR
+              MOVE 'SEXO INVALIDO - ESPERE M OU F' TO WS-EXC-MOTIVO
+              PERFORM 028-GRAVAR-EXCECAO
+              MOVE 'N'  TO  WS-SW-VALIDO
+           END-IF
+
+           IF   AS-IDADE-IN  NOT NUMERIC
+              MOVE 'AS-IDADE-IN'              TO WS-EXC-CAMPO
+              MOVE AS-IDADE-IN-ALFA            TO WS-EXC-VALOR
+              MOVE 'IDADE NAO NUMERICA'       TO WS-EXC-MOTIVO
+              PERFORM 028-GRAVAR-EXCECAO
+              MOVE 'N'  TO  WS-SW-VALIDO
+           END-IF
+
+           IF   AS-BIMESTRE-IN  NOT NUMERIC
+              MOVE 'AS-BIMESTRE-IN'           TO WS-EXC-CAMPO
+              MOVE AS-BIMESTRE-IN-ALFA         TO WS-EXC-VALOR
+              MOVE 'BIMESTRE NAO NUMERICO'    TO WS-EXC-MOTIVO
+              PERFORM 028-GRAVAR-EXCECAO
+              MOVE 'N'  TO  WS-SW-VALIDO
+           ELSE
+              IF   AS-BIMESTRE-IN  <  1  OR  AS-BIMESTRE-IN  >  4
+                 MOVE 'AS-BIMESTRE-IN'           TO WS-EXC-CAMPO
+                 MOVE AS-BIMESTRE-IN-ALFA         TO WS-EXC-VALOR
+                 MOVE 'BIMESTRE FORA DA FAIXA 1 A 4' TO WS-EXC-MOTIVO
+                 PERFORM 028-GRAVAR-EXCECAO
+                 MOVE 'N'  TO  WS-SW-VALIDO
+              END-IF
+           END-IF
+
+           IF   AS-NOTA-BIM-IN  NOT NUMERIC
+              MOVE 'AS-NOTA-BIM-IN'           TO WS-EXC-CAMPO
+              MOVE AS-NOTA-BIM-IN-ALFA         TO WS-EXC-VALOR
+              MOVE 'NOTA NAO NUMERICA'        TO WS-EXC-MOTIVO
+              PERFORM 028-GRAVAR-EXCECAO
+              MOVE 'N'  TO  WS-SW-VALIDO
+           ELSE
+              IF   AS-NOTA-BIM-IN  >  9,99
+                 MOVE 'AS-NOTA-BIM-IN'           TO WS-EXC-CAMPO
+                 MOVE AS-NOTA-BIM-IN              TO WS-EXC-NOTA-ED
+                 MOVE WS-EXC-NOTA-ED              TO WS-EXC-VALOR
+                 MOVE 'NOTA FORA DA FAIXA 0,00 A 9,99'  TO WS-EXC-MOTIVO
+                 PERFORM 028-GRAVAR-EXCECAO
+                 MOVE 'N'  TO  WS-SW-VALIDO
+              END-IF
+           END-IF
+
+           IF   REGISTRO-INVALIDO
+              ADD 1  TO WS-CTL-REJEITADOS
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR UMA LINHA NA LISTAGEM DE EXCECOES
+      *--------------------------------------------------------------*
+       028-GRAVAR-EXCECAO.
+
+           MOVE AS-NUMERO-IN     TO  WS-EXC-NUM
+           DISPLAY WS-REG-EXCECAO
+           WRITE REG-EXCECAO  FROM  WS-REG-EXCECAO
+           IF   WS-FS-EXCECAO  NOT =  '00'
+              DISPLAY ' *** ERRO GRAVANDO ARQ-EXCECAO - FS='
+                      WS-FS-EXCECAO
+              MOVE 'S'  TO  WS-FIM
+           END-IF
+           .
+      *--------------------------------------------------------------*
+      *    REGISTRAR A NOTA DO BIMESTRE DESTE ALUNO NO HISTORICO
+      *    ANUAL; QUANDO OS 4 BIMESTRES JA TIVEREM SIDO RECEBIDOS,
+      *    CALCULAR A MEDIA PONDERADA ANUAL E GRAVAR O RESULTADO
+      *--------------------------------------------------------------*
+       030-PROCESSAR.
+
+           IF   REGISTRO-VALIDO
+              MOVE AS-NUMERO-IN  TO  HA-NUMERO
+              READ ARQ-HIST-ANUAL
+                 INVALID KEY
+                    MOVE AS-NOME-IN     TO  HA-NOME
+                    MOVE AS-SEXO-IN     TO  HA-SEXO
+                    MOVE AS-IDADE-IN    TO  HA-IDADE
+                    MOVE AS-CURSO-IN    TO  HA-CURSO
+                    MOVE ZEROS          TO  HA-NOTA-B1
+                    MOVE ZEROS          TO  HA-NOTA-B2
+                    MOVE ZEROS          TO  HA-NOTA-B3
+                    MOVE ZEROS          TO  HA-NOTA-B4
+                    MOVE 'N'            TO  HA-RECEBIDO-B1
+                    MOVE 'N'            TO  HA-RECEBIDO-B2
+                    MOVE 'N'            TO  HA-RECEBIDO-B3
+                    MOVE 'N'            TO  HA-RECEBIDO-B4
+                    MOVE 0              TO  HA-QTD-BIM-RECEBIDOS
+                    PERFORM 032-REGISTRAR-BIMESTRE
+                    WRITE REG-HIST-ANUAL
+                    IF   WS-FS-HISTANUAL  NOT =  '00'
+                       DISPLAY ' *** ERRO GRAVANDO ARQ-HIST-ANUAL - FS='
+                               WS-FS-HISTANUAL
+                       MOVE 'S'  TO  WS-FIM
+                    END-IF
+                 NOT INVALID KEY
+                    MOVE AS-NOME-IN     TO  HA-NOME
+                    MOVE AS-SEXO-IN     TO  HA-SEXO
+                    MOVE AS-IDADE-IN    TO  HA-IDADE
+                    MOVE AS-CURSO-IN    TO  HA-CURSO
+                    PERFORM 032-REGISTRAR-BIMESTRE
+                    REWRITE REG-HIST-ANUAL
+                    IF   WS-FS-HISTANUAL  NOT =  '00'
+                       DISPLAY ' *** ERRO REGRAVANDO HIST-ANUAL - FS='
+                               WS-FS-HISTANUAL
+                       MOVE 'S'  TO  WS-FIM
+                    END-IF
+              END-READ
+
+              IF   HA-QTD-BIM-RECEBIDOS  =  4
+                 ADD  1  TO  WS-CTL-CONCLUIDOS
+                 PERFORM 035-CALCULAR-MEDIA-ANUAL
+                 PERFORM 036-CLASSIFICAR
+                 DISPLAY WS-REG-SYSOUT
+                 WRITE REG-SAIDA        FROM WS-REG-SYSOUT
+                 IF   WS-FS-SAIDA  NOT =  '00'
+                    DISPLAY ' *** ERRO GRAVANDO ARQ-SAIDA - FS='
+                            WS-FS-SAIDA
+                    MOVE 'S'  TO  WS-FIM
+                 END-IF
+              ELSE
+                 COMPUTE WS-BIM-FALTAM = 4 - HA-QTD-BIM-RECEBIDOS
+                 DISPLAY ' * ALUNO ' AS-NUMERO-IN
+                         ' - BIMESTRE ' AS-BIMESTRE-IN ' REGISTRADO -'
+                         ' FALTAM ' WS-BIM-FALTAM ' BIMESTRE(S)'
+              END-IF
+           END-IF
+           PERFORM 025-LER-SYSIN
+           .
+      *--------------------------------------------------------------*
+      *    GRAVAR A NOTA DO BIMESTRE INFORMADO NA SYSIN NO SLOT
+      *    CORRESPONDENTE DO HISTORICO, CONTANDO QUANTOS BIMESTRES
+      *    DISTINTOS JA FORAM RECEBIDOS
+      *--------------------------------------------------------------*
+       032-REGISTRAR-BIMESTRE.
+
+           EVALUATE AS-BIMESTRE-IN
+              WHEN 1
+                 IF   HA-RECEBIDO-B1  NOT =  'S'
+                    ADD  1  TO  HA-QTD-BIM-RECEBIDOS
+                 END-IF
+                 MOVE AS-NOTA-BIM-IN  TO  HA-NOTA-B1
+                 MOVE 'S'             TO  HA-RECEBIDO-B1
+              WHEN 2
+                 IF   HA-RECEBIDO-B2  NOT =  'S'
+                    ADD  1  TO  HA-QTD-BIM-RECEBIDOS
+                 END-IF
+                 MOVE AS-NOTA-BIM-IN  TO  HA-NOTA-B2
+                 MOVE 'S'             TO  HA-RECEBIDO-B2
+              WHEN 3
+                 IF   HA-RECEBIDO-B3  NOT =  'S'
+                    ADD  1  TO  HA-QTD-BIM-RECEBIDOS
+                 END-IF
+                 MOVE AS-NOTA-BIM-IN  TO  HA-NOTA-B3
+                 MOVE 'S'             TO  HA-RECEBIDO-B3
+              WHEN 4
+                 IF   HA-RECEBIDO-B4  NOT =  'S'
+                    ADD  1  TO  HA-QTD-BIM-RECEBIDOS
+                 END-IF
+                 MOVE AS-NOTA-BIM-IN  TO  HA-NOTA-B4
+                 MOVE 'S'             TO  HA-RECEBIDO-B4
+              WHEN OTHER
+                 DISPLAY ' *** BIMESTRE INVALIDO (1 A 4) - ALUNO '
+                         AS-NUMERO-IN
+           END-EVALUATE
+           .
+      *--------------------------------------------------------------*
+      *    CALCULAR A MEDIA PONDERADA ANUAL A PARTIR DOS 4 BIMESTRES
+      *    JA ACUMULADOS NO HISTORICO
+      *--------------------------------------------------------------*
+       035-CALCULAR-MEDIA-ANUAL.
+
+           COMPUTE WS-MED-ANUAL-N =
+                   (HA-NOTA-B1 * WS-PESO-B1) +
+                   (HA-NOTA-B2 * WS-PESO-B2) +
+                   (HA-NOTA-B3 * WS-PESO-B3) +
+                   (HA-NOTA-B4 * WS-PESO-B4)
+           MOVE HA-NUMERO       TO WS-NUM
+           MOVE HA-NOME         TO WS-NOM
+           MOVE HA-CURSO        TO WS-CUR
+           MOVE HA-NOTA-B1      TO WS-NOTB1
+           MOVE HA-NOTA-B2      TO WS-NOTB2
+           MOVE HA-NOTA-B3      TO WS-NOTB3
+           MOVE HA-NOTA-B4      TO WS-NOTB4
+           MOVE WS-MED-ANUAL-N  TO WS-MED-ANUAL
+           .
+      *--------------------------------------------------------------*
+      *    CLASSIFICAR A SITUACAO FINAL DO ALUNO NO ANO LETIVO
+      *--------------------------------------------------------------*
+       036-CLASSIFICAR.
+
+           EVALUATE TRUE
+              WHEN WS-MED-ANUAL-N >= 7,00
+                 MOVE 'APROVADO'     TO WS-STATUS-ANUAL
+              WHEN WS-MED-ANUAL-N >= 5,00
+                 MOVE 'RECUPERACAO' TO WS-STATUS-ANUAL
+              WHEN OTHER
+                 MOVE 'REPROVADO'   TO WS-STATUS-ANUAL
+           END-EVALUATE
+           .
+      *--------------------------------------------------------------*
+      *    PROCEDIMENTOS FINAIS
+      *--------------------------------------------------------------*
+       090-TERMINAR.
+
+           CLOSE ARQ-SAIDA
+           CLOSE ARQ-EXCECAO
+           CLOSE ARQ-HIST-ANUAL
+           DISPLAY ' *========================================*'
+           DISPLAY ' *   TOTAIS DE CONTROLE - RSPRG003        *'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' * REGISTROS LIDOS    - SYSIN  = ' WS-CTLIDO
+           DISPLAY ' * REGISTROS REJEITADOS        = '
+                   WS-CTL-REJEITADOS
+           DISPLAY ' * ALUNOS COM ANO LETIVO CONCLUIDO (4 BIM)='
+                   WS-CTL-CONCLUIDOS
+           DISPLAY ' *========================================*'
+           DISPLAY ' *----------------------------------------*'
+           DISPLAY ' *      TERMINO NORMAL DO RSPRG003        *'
+           DISPLAY ' *----------------------------------------*'
+           .
+      *---------------> FIM DO PROGRAMA RSPRG003 <-------------------*
